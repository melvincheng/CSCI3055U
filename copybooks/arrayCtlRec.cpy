@@ -0,0 +1,5 @@
+*> Batch control-file record: one (request-id, arraySize) pair per line,
+*> read by arrayBatchDriver and turned into one createArray call each.
+    01 arrayControlRecord.
+        05 ctrlRequestId pic x(8).
+        05 ctrlArraySize pic s9(3).
