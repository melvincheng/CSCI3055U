@@ -0,0 +1,6 @@
+*> Output record layout for createArray's generated-element file.
+*> One record is written per element produced by makeArray.
+    01 arrayOutputRecord.
+        05 outRunId          pic x(8).
+        05 outSequenceNumber pic 9(3).
+        05 outElementValue   pic s9(3).
