@@ -0,0 +1,13 @@
+*> Printable audit-log line appended once per createArray invocation.
+    01 auditLogRecord.
+        05 auditTimestamp        pic x(26).
+        05 filler                pic x(1)  value space.
+        05 auditCallingProgram   pic x(8).
+        05 filler                pic x(1)  value space.
+        05 auditArraySizeDisp    pic zz9.
+        05 filler                pic x(1)  value space.
+        05 auditFirstElementDisp pic -999.
+        05 filler                pic x(1)  value space.
+        05 auditLastElementDisp  pic -999.
+        05 filler                pic x(1)  value space.
+        05 auditChecksumDisp     pic -9(9).
