@@ -0,0 +1,8 @@
+*> Restart/checkpoint record: last completed iteration and the partial
+*> array built so far for a given run-id, periodically rewritten by
+*> createArray so a rerun can resume instead of regenerating from 1.
+    01 arrayRestartRecord.
+        05 rstRunId          pic x(8).
+        05 rstArraySize      pic s9(3).
+        05 rstLastIteration  pic s9(3).
+        05 rstElements       pic s9(3) occurs 999 times.
