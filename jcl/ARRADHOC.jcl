@@ -0,0 +1,23 @@
+//ARRADHOC JOB (ACCT),'AD-HOC ARRAY GEN',CLASS=A,MSGCLASS=A,
+//             REGION=0M
+//*
+//* Ad-hoc, one-off createArray run for testing/data-seeding.
+//* Supply one control card on SYSIN in the same request-id/
+//* arraySize layout arrayBatchDriver's control file uses
+//* (see copybooks/arrayCtlRec.cpy): 8-char request-id in
+//* columns 1-8, signed 3-digit arraySize in columns 9-11.
+//*
+//STEP1    EXEC PGM=ARRADHOC
+//STEPLIB  DD DSN=PROD.ARRAYGEN.LOADLIB,DISP=SHR
+//ARRAYOUT DD DSN=PROD.ARRAYGEN.ARRAYOUT,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARRAYAUD DD DSN=PROD.ARRAYGEN.ARRAYAUD,DISP=MOD,
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ARRAYRST DD DSN=PROD.ARRAYGEN.ARRAYRST,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ARRAYRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+ADHOC001050
+/*
+//
