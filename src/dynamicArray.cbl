@@ -1,21 +1,286 @@
 identification division.
 program-id. createArray.
 
+environment division.
+	input-output section.
+	file-control.
+		select arrayOutFile assign to "ARRAYOUT"
+			organization is sequential
+			file status is arrayOutFileStatus.
+		select arrayAuditFile assign to "ARRAYAUD"
+			organization is line sequential
+			file status is arrayAuditFileStatus.
+		select arrayRestartFile assign to "ARRAYRST"
+			organization is sequential
+			file status is arrayRestartFileStatus.
+
 data division.
+	file section.
+	fd arrayOutFile.
+		copy arrayOutRec.
+	fd arrayAuditFile.
+		copy arrayAuditRec.
+	fd arrayRestartFile.
+		copy arrayRstRec.
+
 	local-storage section.
-		01 iteration pic 9(3) value 1.
+		01 iteration pic 9(4) value 1.
 		01 randNum pic 9(3).
+		01 rangeSpan pic 9(4).
+		01 arrayOutFileStatus pic xx.
+		01 arrayAuditFileStatus pic xx.
+		01 arrayRestartFileStatus pic xx.
+		01 auditChecksum pic s9(9).
+		01 auditIndex pic s9(4).
+		01 checkpointInterval pic 9(3) value 100.
+		01 checkpointIndex pic s9(4).
+		01 resumingFromCheckpoint pic x value "N".
+			88 isResumingFromCheckpoint value "Y".
+		01 statSum pic s9(9).
+		01 statIndexOuter pic s9(4).
+		01 statIndexInner pic s9(4).
+		01 candidateAcceptableFlag pic x.
+			88 candidateIsAcceptable value "Y".
+		01 dupCheckIndex pic s9(4).
+		01 rangeDomainSize pic 9(4).
 	linkage section.
 		01 arraySize pic s9(3).
 		01 array.
 			05 elements pic s9(3) occurs 0 to 999 times depending on arraySize.
+		01 runId pic x(8).
+		01 returnCode pic s9(3).
+		01 rangeLow pic s9(3).
+		01 rangeHigh pic s9(3).
+		01 callingProgram pic x(8).
+		01 arrayStats.
+			05 statsMin pic s9(3).
+			05 statsMax pic s9(3).
+			05 statsMean pic s9(5)v99.
+			05 statsDuplicateCount pic 9(3).
+		01 arrayOptions.
+			05 noDuplicatesFlag pic x.
+				88 noDuplicatesOn value "Y".
+				88 noDuplicatesOff value "N".
+			05 allowNegativeFlag pic x.
+				88 allowNegativeOn value "Y".
+				88 allowNegativeOff value "N".
+			05 generateReportFlag pic x.
+				88 generateReportOn value "Y".
+				88 generateReportOff value "N".
 
-procedure division using arraySize, array.
+procedure division using arraySize, array, runId, returnCode, rangeLow, rangeHigh, callingProgram, arrayStats, arrayOptions.
 	main.
-	perform makeArray until iteration > arraySize
+	move 0 to returnCode
+	perform validateArraySize
+	if returnCode = 0
+		perform validateRange
+	end-if
+	if returnCode = 0
+		perform validateNoDuplicatesFeasible
+	end-if
+	if returnCode not = 0
+		goback
+	end-if
+	perform checkForRestart
+	open extend arrayOutFile
+	if arrayOutFileStatus not = "00"
+		open output arrayOutFile
+	end-if
+	if arrayOutFileStatus not = "00"
+		display "ERROR: UNABLE TO OPEN ARRAYOUT, STATUS=" arrayOutFileStatus
+		move 16 to returnCode
+		goback
+	end-if
+	perform makeArray until iteration > arraySize or returnCode not = 0
+	close arrayOutFile
+	if arrayOutFileStatus not = "00" and returnCode = 0
+		display "ERROR: ARRAYOUT CLOSE FAILED, STATUS=" arrayOutFileStatus
+		move 16 to returnCode
+	end-if
+	if returnCode not = 0
+		goback
+	end-if
+	perform computeStatistics
+	perform writeAuditRecord
+	perform clearCheckpoint
+	if generateReportOn
+		perform displayArray
+	end-if
 	goback.
 
-	displayArray.
-	call 'randNum' randNum
-	move randNum to elements(iteration)
+	validateArraySize.
+	if arraySize <= 0 or arraySize > 999
+		move 8 to returnCode
+	end-if.
+
+	validateRange.
+	if rangeLow not = 0 or rangeHigh not = 0
+		if rangeLow > rangeHigh
+			move 9 to returnCode
+		end-if
+	end-if.
+
+	validateNoDuplicatesFeasible.
+	if noDuplicatesOn
+		if rangeLow = 0 and rangeHigh = 0
+			move 1000 to rangeDomainSize
+		else
+			compute rangeDomainSize = rangeHigh - rangeLow + 1
+		end-if
+		if rangeDomainSize < arraySize
+			move 12 to returnCode
+		end-if
+	end-if.
+
+	checkForRestart.
+	move 1 to iteration
+	move "N" to resumingFromCheckpoint
+	open input arrayRestartFile
+	if arrayRestartFileStatus = "00"
+		read arrayRestartFile
+		end-read
+		if arrayRestartFileStatus = "00" and rstRunId = runId
+				and rstArraySize = arraySize
+				and rstLastIteration <= arraySize
+			move rstLastIteration to iteration
+			add 1 to iteration
+			perform varying checkpointIndex from 1 by 1
+					until checkpointIndex > rstLastIteration
+				move rstElements(checkpointIndex) to elements(checkpointIndex)
+			end-perform
+			move "Y" to resumingFromCheckpoint
+		end-if
+		close arrayRestartFile
+	end-if.
+
+	makeArray.
+	perform generateCandidate
+	perform writeArrayOutRecord
+	perform checkpointIfNeeded
 	add 1 to iteration.
+
+	generateCandidate.
+	move "N" to candidateAcceptableFlag
+	perform until candidateIsAcceptable
+		call 'randNum' using randNum
+		perform scaleToRange
+		perform negateIfRequested
+		move "Y" to candidateAcceptableFlag
+		if noDuplicatesOn
+			perform checkForDuplicate
+		end-if
+	end-perform.
+
+	negateIfRequested.
+	if allowNegativeOn and rangeLow = 0 and rangeHigh = 0
+			and function mod(randNum, 3) = 0
+		compute elements(iteration) = elements(iteration) * -1
+	end-if.
+
+	checkForDuplicate.
+	perform varying dupCheckIndex from 1 by 1 until dupCheckIndex > iteration - 1
+		if elements(dupCheckIndex) = elements(iteration)
+			move "N" to candidateAcceptableFlag
+			exit perform
+		end-if
+	end-perform.
+
+	checkpointIfNeeded.
+	if function mod(iteration, checkpointInterval) = 0 or iteration = arraySize
+		perform writeCheckpoint
+	end-if.
+
+	writeCheckpoint.
+	move runId to rstRunId
+	move arraySize to rstArraySize
+	move iteration to rstLastIteration
+	perform varying checkpointIndex from 1 by 1 until checkpointIndex > iteration
+		move elements(checkpointIndex) to rstElements(checkpointIndex)
+	end-perform
+	open output arrayRestartFile
+	if arrayRestartFileStatus not = "00"
+		display "ERROR: ARRAYRST OPEN FAILED, STATUS=" arrayRestartFileStatus
+		move 16 to returnCode
+	else
+		write arrayRestartRecord
+		if arrayRestartFileStatus not = "00"
+			display "ERROR: ARRAYRST WRITE FAILED, STATUS=" arrayRestartFileStatus
+			move 16 to returnCode
+		end-if
+		close arrayRestartFile
+	end-if.
+
+	clearCheckpoint.
+	open output arrayRestartFile
+	if arrayRestartFileStatus not = "00"
+		display "WARNING: ARRAYRST CLEAR FAILED, STATUS=" arrayRestartFileStatus
+	end-if
+	close arrayRestartFile.
+
+	scaleToRange.
+	if rangeLow = 0 and rangeHigh = 0
+		move randNum to elements(iteration)
+	else
+		compute rangeSpan = rangeHigh - rangeLow + 1
+		compute elements(iteration) = rangeLow + function mod(randNum, rangeSpan)
+	end-if.
+
+	writeArrayOutRecord.
+	move runId to outRunId
+	move iteration to outSequenceNumber
+	move elements(iteration) to outElementValue
+	write arrayOutputRecord
+	if arrayOutFileStatus not = "00"
+		display "ERROR: ARRAYOUT WRITE FAILED, STATUS=" arrayOutFileStatus
+		move 16 to returnCode
+	end-if.
+
+	computeStatistics.
+	move elements(1) to statsMin
+	move elements(1) to statsMax
+	move 0 to statSum
+	move 0 to statsDuplicateCount
+	perform varying statIndexOuter from 1 by 1 until statIndexOuter > arraySize
+		if elements(statIndexOuter) < statsMin
+			move elements(statIndexOuter) to statsMin
+		end-if
+		if elements(statIndexOuter) > statsMax
+			move elements(statIndexOuter) to statsMax
+		end-if
+		add elements(statIndexOuter) to statSum
+		if statIndexOuter > 1
+			perform varying statIndexInner from 1 by 1
+					until statIndexInner >= statIndexOuter
+				if elements(statIndexOuter) = elements(statIndexInner)
+					add 1 to statsDuplicateCount
+					exit perform
+				end-if
+			end-perform
+		end-if
+	end-perform
+	compute statsMean rounded = statSum / arraySize.
+
+	displayArray.
+	call 'arrayReport' using runId, arraySize, array.
+
+	writeAuditRecord.
+	move spaces to auditLogRecord
+	move 0 to auditChecksum
+	perform varying auditIndex from 1 by 1 until auditIndex > arraySize
+		add elements(auditIndex) to auditChecksum
+	end-perform
+	move function current-date to auditTimestamp
+	move callingProgram to auditCallingProgram
+	move arraySize to auditArraySizeDisp
+	move elements(1) to auditFirstElementDisp
+	move elements(arraySize) to auditLastElementDisp
+	move auditChecksum to auditChecksumDisp
+	open extend arrayAuditFile
+	if arrayAuditFileStatus not = "00"
+		open output arrayAuditFile
+	end-if
+	write auditLogRecord
+	if arrayAuditFileStatus not = "00"
+		display "ERROR: ARRAYAUD WRITE FAILED, STATUS=" arrayAuditFileStatus
+	end-if
+	close arrayAuditFile.
