@@ -0,0 +1,58 @@
+identification division.
+program-id. ARRADHOC.
+
+environment division.
+	input-output section.
+	file-control.
+		select controlCardFile assign to "SYSIN"
+			organization is line sequential
+			file status is controlCardFileStatus.
+
+data division.
+	file section.
+	fd controlCardFile.
+		copy arrayCtlRec.
+
+	local-storage section.
+		01 controlCardFileStatus pic xx.
+		01 adhocArraySize pic s9(3).
+		01 adhocArray.
+			05 adhocElements pic s9(3) occurs 0 to 999 times depending on adhocArraySize.
+		01 adhocRunId pic x(8).
+		01 adhocReturnCode pic s9(3).
+		01 adhocRangeLow pic s9(3) value 0.
+		01 adhocRangeHigh pic s9(3) value 0.
+		01 adhocCallingProgram pic x(8) value "ARRADHOC".
+		01 adhocStats.
+			05 adhocStatsMin pic s9(3).
+			05 adhocStatsMax pic s9(3).
+			05 adhocStatsMean pic s9(5)v99.
+			05 adhocStatsDuplicateCount pic 9(3).
+		01 adhocOptions.
+			05 adhocNoDuplicatesFlag pic x value "N".
+			05 adhocAllowNegativeFlag pic x value "N".
+			05 adhocGenerateReportFlag pic x value "Y".
+
+procedure division.
+	main.
+	open input controlCardFile
+	if controlCardFileStatus not = "00"
+		display "ERROR: UNABLE TO OPEN SYSIN, STATUS=" controlCardFileStatus
+		goback
+	end-if
+	read controlCardFile
+		at end
+			display "ERROR: NO CONTROL CARD SUPPLIED ON SYSIN"
+			close controlCardFile
+			goback
+	end-read
+	close controlCardFile
+	move ctrlRequestId to adhocRunId
+	move ctrlArraySize to adhocArraySize
+	call 'createArray' using adhocArraySize, adhocArray, adhocRunId,
+		adhocReturnCode, adhocRangeLow, adhocRangeHigh, adhocCallingProgram,
+		adhocStats, adhocOptions
+	if adhocReturnCode not = 0
+		display "ARRADHOC: createArray RETURNED " adhocReturnCode
+	end-if
+	goback.
