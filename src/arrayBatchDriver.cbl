@@ -0,0 +1,121 @@
+identification division.
+program-id. arrayBatchDriver.
+
+environment division.
+	input-output section.
+	file-control.
+		select controlFile assign to "ARRAYCTL"
+			organization is line sequential
+			file status is controlFileStatus.
+		select batchReportFile assign to "ARRAYBRPT"
+			organization is line sequential
+			file status is batchReportFileStatus.
+
+data division.
+	file section.
+	fd controlFile.
+		copy arrayCtlRec.
+	fd batchReportFile.
+		01 batchReportLine pic x(132).
+
+	local-storage section.
+		01 controlFileStatus pic xx.
+		01 batchReportFileStatus pic xx.
+		01 endOfControlFile pic x value "N".
+			88 noMoreControlRecords value "Y".
+		01 requestCounter pic 9(5) value 0.
+
+		01 driverArraySize pic s9(3).
+		01 driverArray.
+			05 driverElements pic s9(3) occurs 0 to 999 times depending on driverArraySize.
+		01 driverRunId pic x(8).
+		01 driverReturnCode pic s9(3).
+		01 driverRangeLow pic s9(3) value 0.
+		01 driverRangeHigh pic s9(3) value 0.
+		01 driverCallingProgram pic x(8) value "ARRBDRV".
+		01 driverStats.
+			05 driverStatsMin pic s9(3).
+			05 driverStatsMax pic s9(3).
+			05 driverStatsMean pic s9(5)v99.
+			05 driverStatsDuplicateCount pic 9(3).
+		01 driverOptions.
+			05 driverNoDuplicatesFlag pic x value "N".
+			05 driverAllowNegativeFlag pic x value "N".
+			05 driverGenerateReportFlag pic x value "N".
+
+		01 batchReportDetail.
+			05 filler pic x(9) value "REQUEST: ".
+			05 rptRequestId pic x(8).
+			05 filler pic x(4) value spaces.
+			05 filler pic x(11) value "ARRAYSIZE: ".
+			05 rptArraySize pic zz9.
+			05 filler pic x(4) value spaces.
+			05 filler pic x(12) value "RETURNCODE: ".
+			05 rptReturnCode pic -999.
+			05 filler pic x(4) value spaces.
+			05 filler pic x(5) value "MIN: ".
+			05 rptMin pic -999.
+			05 filler pic x(4) value spaces.
+			05 filler pic x(5) value "MAX: ".
+			05 rptMax pic -999.
+			05 filler pic x(4) value spaces.
+			05 filler pic x(6) value "MEAN: ".
+			05 rptMean pic -9(5).99.
+			05 filler pic x(4) value spaces.
+			05 filler pic x(5) value "DUP: ".
+			05 rptDuplicateCount pic 999.
+			05 filler pic x(20) value spaces.
+
+procedure division.
+	main.
+	open input controlFile
+	if controlFileStatus not = "00"
+		display "ERROR: UNABLE TO OPEN ARRAYCTL, STATUS=" controlFileStatus
+		goback
+	end-if
+	open output batchReportFile
+	if batchReportFileStatus not = "00"
+		display "ERROR: UNABLE TO OPEN ARRAYBRPT, STATUS=" batchReportFileStatus
+		close controlFile
+		goback
+	end-if
+	perform until noMoreControlRecords
+		read controlFile
+			at end move "Y" to endOfControlFile
+			not at end perform processControlRecord
+		end-read
+		if controlFileStatus not = "00" and controlFileStatus not = "10"
+			display "ERROR: ARRAYCTL READ FAILED, STATUS=" controlFileStatus
+			move "Y" to endOfControlFile
+		end-if
+	end-perform
+	close controlFile
+	close batchReportFile
+	goback.
+
+	processControlRecord.
+	add 1 to requestCounter
+	move ctrlRequestId to driverRunId
+	move ctrlArraySize to driverArraySize
+	move 0 to driverReturnCode
+	move 0 to driverStatsMin
+	move 0 to driverStatsMax
+	move 0 to driverStatsMean
+	move 0 to driverStatsDuplicateCount
+	call 'createArray' using driverArraySize, driverArray, driverRunId,
+		driverReturnCode, driverRangeLow, driverRangeHigh, driverCallingProgram,
+		driverStats, driverOptions
+	perform writeBatchReportLine.
+
+	writeBatchReportLine.
+	move ctrlRequestId to rptRequestId
+	move driverArraySize to rptArraySize
+	move driverReturnCode to rptReturnCode
+	move driverStatsMin to rptMin
+	move driverStatsMax to rptMax
+	move driverStatsMean to rptMean
+	move driverStatsDuplicateCount to rptDuplicateCount
+	write batchReportLine from batchReportDetail
+	if batchReportFileStatus not = "00"
+		display "ERROR: ARRAYBRPT WRITE FAILED, STATUS=" batchReportFileStatus
+	end-if.
