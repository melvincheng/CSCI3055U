@@ -0,0 +1,65 @@
+identification division.
+program-id. arrayReport.
+
+environment division.
+	input-output section.
+	file-control.
+		select arrayReportFile assign to "ARRAYRPT"
+			organization is line sequential
+			file status is arrayReportFileStatus.
+
+data division.
+	file section.
+	fd arrayReportFile.
+		01 arrayReportLine pic x(132).
+
+	local-storage section.
+		01 arrayReportFileStatus pic xx.
+		01 reportIndex pic s9(4).
+
+		01 reportHeaderLine.
+			05 filler pic x(8) value "RUN-ID: ".
+			05 rptHdrRunId pic x(8).
+			05 filler pic x(4) value spaces.
+			05 filler pic x(12) value "ARRAY SIZE: ".
+			05 rptHdrArraySize pic zzz9.
+			05 filler pic x(96) value spaces.
+
+		01 reportDetailLine.
+			05 filler pic x(8) value "ELEMENT ".
+			05 rptDtlIndex pic zzz9.
+			05 filler pic x(3) value " = ".
+			05 rptDtlValue pic -999.
+			05 filler pic x(113) value spaces.
+
+	linkage section.
+		01 runId pic x(8).
+		01 arraySize pic s9(3).
+		01 array.
+			05 elements pic s9(3) occurs 0 to 999 times depending on arraySize.
+
+procedure division using runId, arraySize, array.
+	main.
+	open output arrayReportFile
+	if arrayReportFileStatus not = "00"
+		display "ERROR: UNABLE TO OPEN ARRAYRPT, STATUS=" arrayReportFileStatus
+		goback
+	end-if
+	move runId to rptHdrRunId
+	move arraySize to rptHdrArraySize
+	write arrayReportLine from reportHeaderLine
+	if arrayReportFileStatus not = "00"
+		display "ERROR: ARRAYRPT WRITE FAILED, STATUS=" arrayReportFileStatus
+	end-if
+	perform buildDetailLine varying reportIndex from 1 by 1
+			until reportIndex > arraySize
+	close arrayReportFile
+	goback.
+
+	buildDetailLine.
+	move reportIndex to rptDtlIndex
+	move elements(reportIndex) to rptDtlValue
+	write arrayReportLine from reportDetailLine
+	if arrayReportFileStatus not = "00"
+		display "ERROR: ARRAYRPT WRITE FAILED, STATUS=" arrayReportFileStatus
+	end-if.
